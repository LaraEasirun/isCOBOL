@@ -11,9 +11,11 @@
        01 Klasse-B PIC 9(3).
        01 Klasse-C PIC 9(3).
        01 Anzahl-Tische PIC 9(3).
+       01 PER-TABLE-CAPACITY PIC 9(2).
+       01 ROOM-CAPACITY PIC 9(3).
        LINKAGE SECTION.
        PROCEDURE DIVISION.
-       MAIN. 
+       MAIN.
 
            DISPLAY "Anzahl der Schüler in Klasse A: "
            ACCEPT Klasse-A
@@ -21,8 +23,21 @@
            ACCEPT Klasse-B
            DISPLAY "Anzahl der Schüler in Klasse C: "
            ACCEPT Klasse-C
-           
-           COMPUTE Anzahl-Tische ROUNDED = 
-           (Klasse-A + Klasse-B + Klasse-C) / 2
-           DISPLAY "Es werden "Anzahl-Tische " Tische benötigt
+           DISPLAY "Wie viele Schüler pro Tisch?: "
+           ACCEPT PER-TABLE-CAPACITY
+           PERFORM UNTIL PER-TABLE-CAPACITY > 0
+             DISPLAY "Bitte mehr als 0 Schueler pro Tisch eingeben!"
+             ACCEPT PER-TABLE-CAPACITY
+           END-PERFORM
+           DISPLAY "Wie viele Tische fasst der Raum?: "
+           ACCEPT ROOM-CAPACITY
+
+           COMPUTE Anzahl-Tische ROUNDED =
+           (Klasse-A + Klasse-B + Klasse-C) / PER-TABLE-CAPACITY
+           DISPLAY "Es werden " Anzahl-Tische " Tische benötigt"
+
+           IF Anzahl-Tische > ROOM-CAPACITY
+             DISPLAY "Warnung: Tischanzahl exceeds room capacity"
+           END-IF
+
            STOP RUN.
