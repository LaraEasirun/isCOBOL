@@ -7,14 +7,53 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 zahl pic 99V99.
-       01 result pic 9.
+       01 zahl pic S9(5)V99.
+       01 result pic S9(7)V99.
+       01 WS-DIRECTION PIC X.
+       01 WS-POWER PIC 9(2).
+       01 WS-FACTOR PIC 9(7) VALUE 1.
+       01 WS-ROUND-MODE PIC X.
+       01 power-index PIC 9(2).
        LINKAGE SECTION.
        PROCEDURE DIVISION.
        MAIN.
-       
+
            DISPLAY "Geben Sie eine Zahl ein:"
            ACCEPT zahl
-           MULTIPLY zahl BY 10 GIVING result
-           DISPLAY result 
-           STOP RUN.
\ No newline at end of file
+           DISPLAY "Richtung - Multiplizieren oder Dividieren? (M/D):"
+           ACCEPT WS-DIRECTION
+           DISPLAY "Um wie viele Zehnerpotenzen verschieben? (max. 6)"
+           ACCEPT WS-POWER
+           PERFORM UNTIL WS-POWER <= 6
+             DISPLAY "Bitte maximal 6 Zehnerpotenzen eingeben!"
+             ACCEPT WS-POWER
+           END-PERFORM
+           DISPLAY "Rundungsmodus - Runden oder Abschneiden? (R/A):"
+           ACCEPT WS-ROUND-MODE
+
+           MOVE 1 TO WS-FACTOR
+           PERFORM VARYING power-index FROM 1 BY 1
+                   UNTIL power-index > WS-POWER
+             MULTIPLY 10 BY WS-FACTOR
+           END-PERFORM
+
+           EVALUATE WS-DIRECTION ALSO WS-ROUND-MODE
+             WHEN "M" ALSO "R"
+             WHEN "m" ALSO "R"
+             WHEN "M" ALSO "r"
+             WHEN "m" ALSO "r"
+               COMPUTE result ROUNDED = zahl * WS-FACTOR
+             WHEN "D" ALSO "R"
+             WHEN "d" ALSO "R"
+             WHEN "D" ALSO "r"
+             WHEN "d" ALSO "r"
+               COMPUTE result ROUNDED = zahl / WS-FACTOR
+             WHEN "D" ALSO ANY
+             WHEN "d" ALSO ANY
+               COMPUTE result = zahl / WS-FACTOR
+             WHEN OTHER
+               COMPUTE result = zahl * WS-FACTOR
+           END-EVALUATE
+
+           DISPLAY result
+           STOP RUN.
