@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK-EOD.
+       AUTHOR. lspadin.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       Select PinNumbers ASSIGN TO "PIN.DAT"
+                   organization is line sequential.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PinNumbers.
+           copy "pin-record.cpy".
+       WORKING-STORAGE SECTION.
+        01 eof PIC 9.
+        01 RESET-COUNT PIC 9(7) VALUE 0.
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "BANK-EOD: Tageslimits werden zurueckgesetzt."
+           OPEN I-O PinNumbers
+           READ PinNumbers
+            AT END SET eof TO 1
+           END-READ
+           PERFORM UNTIL eof = 1
+             MOVE 0 TO daily-withdrawn
+             REWRITE PinRecord
+             ADD 1 TO RESET-COUNT
+             READ PinNumbers
+              AT END SET eof TO 1
+             END-READ
+           END-PERFORM
+           CLOSE PinNumbers
+
+           DISPLAY "Zurueckgesetzte Konten: " RESET-COUNT
+
+       STOP RUN.
