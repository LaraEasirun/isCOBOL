@@ -4,19 +4,229 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       Select CustomerFile ASSIGN TO "CUSTOMER.DAT"
+                   organization is line sequential
+                   FILE STATUS IS FS-STATUS.
+       Select MailingLabels ASSIGN TO "LABELS.DAT"
+                   organization is line sequential.
+       Select CustomerHistory ASSIGN TO "CUSTHIST.DAT"
+                   organization is line sequential
+                   FILE STATUS IS HIST-STATUS.
        DATA DIVISION.
        FILE SECTION.
+        FD CustomerFile.
+           01 CustomerRecord.
+              05 cust-firstname PIC X(15).
+              05 cust-nachname  PIC X(20).
+              05 cust-strasse   PIC X(30).
+              05 cust-auto1     PIC X(15).
+              05 cust-auto2     PIC X(15).
+              05 cust-auto3     PIC X(15).
+        FD MailingLabels.
+           01 LabelLine PIC X(50).
+        FD CustomerHistory.
+           01 HistoryRecord.
+              05 hist-firstname  PIC X(15).
+              05 hist-nachname   PIC X(20).
+              05 hist-field      PIC X(10).
+              05 hist-old-value  PIC X(30).
+              05 hist-new-value  PIC X(30).
+              05 hist-timestamp  PIC X(20).
        WORKING-STORAGE SECTION.
        copy copybook replacing ==vorname== by ==firstname==.
        copy copybook2.
+           01 eof PIC 9.
+           01 FS-STATUS PIC XX.
+           01 VALID-RECORD-FLAG PIC X VALUE 'Y'.
+           01 EXCEPTION-COUNT PIC 9(5) VALUE 0.
+           01 WS-DIGIT-COUNT PIC 9(3) VALUE 0.
+           01 CUSTOMER-VEHICLE-COUNT PIC 9(2) VALUE 0.
+           01 FLEET-VEHICLE-TOTAL PIC 9(7) VALUE 0.
+           01 WS-EDIT-CHOICE PIC X.
+           01 WS-NEW-STRASSE PIC X(30).
+           01 WS-VEHICLE-SLOT PIC 9.
+           01 WS-OLD-VALUE PIC X(30).
+           01 WS-NEW-VALUE PIC X(30).
+           01 HIST-STATUS PIC XX.
+           01 WS-EDIT-MODE PIC X VALUE 'N'.
+           copy "date-time.cpy" replacing
+                ==date-time== by ==hist-date-time==
+                ==date-1== by ==hist-date-1==
+                ==time-1== by ==hist-time-1==
+                ==year== by ==hist-year==
+                ==month== by ==hist-month==
+                ==day-1== by ==hist-day==
+                ==hour== by ==hist-hour==
+                ==minutes== by ==hist-min==
+                ==seconds== by ==hist-sec==
+                ==cent== by ==hist-cent==.
        LINKAGE SECTION.
        PROCEDURE DIVISION.
        MAIN.
-           DISPLAY firstname.
-           DISPLAY nachname.
-           
-           DISPLAY strasse.
-           DISPLAY auto1.
-           DISPLAY auto3.
-           
-           STOP RUN.
\ No newline at end of file
+           DISPLAY "Kundendaten interaktiv bearbeiten? (J/N): "
+           ACCEPT WS-EDIT-MODE
+           OPEN I-O CustomerFile
+           IF FS-STATUS NOT = "00"
+             DISPLAY "Keine Kunden vorhanden."
+           ELSE
+             OPEN OUTPUT MailingLabels
+             PERFORM OPEN-CUSTOMER-HISTORY
+             READ CustomerFile
+                 AT END SET eof TO 1
+             END-READ
+             PERFORM UNTIL eof = 1
+                 MOVE cust-firstname TO firstname
+                 MOVE cust-nachname  TO nachname
+                 MOVE cust-strasse   TO strasse
+                 MOVE cust-auto1     TO auto1
+                 MOVE cust-auto2     TO auto2
+                 MOVE cust-auto3     TO auto3
+
+                 PERFORM VALIDATE-CUSTOMER
+                 IF VALID-RECORD-FLAG = 'Y'
+                   DISPLAY firstname
+                   DISPLAY nachname
+
+                   DISPLAY strasse
+                   DISPLAY auto1
+                   DISPLAY auto3
+
+                   PERFORM COUNT-VEHICLES
+                   DISPLAY "Fahrzeuge dieses Kunden: "
+                           CUSTOMER-VEHICLE-COUNT
+                   ADD CUSTOMER-VEHICLE-COUNT TO FLEET-VEHICLE-TOTAL
+                   PERFORM WRITE-MAILING-LABEL
+                   IF WS-EDIT-MODE = 'J' OR WS-EDIT-MODE = 'j'
+                     PERFORM EDIT-CUSTOMER
+                   END-IF
+                 ELSE
+                   ADD 1 TO EXCEPTION-COUNT
+                   DISPLAY "EXCEPTION: ungueltiger Kundensatz fuer "
+                           firstname " " nachname
+                 END-IF
+
+                 READ CustomerFile
+                     AT END SET eof TO 1
+                 END-READ
+             END-PERFORM
+             DISPLAY "Exceptions: " EXCEPTION-COUNT
+             DISPLAY "Fahrzeuge gesamt (Flotte): " FLEET-VEHICLE-TOTAL
+             CLOSE CustomerFile
+             CLOSE MailingLabels
+             CLOSE CustomerHistory
+           END-IF
+
+           STOP RUN.
+
+       OPEN-CUSTOMER-HISTORY.
+           OPEN INPUT CustomerHistory
+           IF HIST-STATUS = "35"
+             OPEN OUTPUT CustomerHistory
+             CLOSE CustomerHistory
+           ELSE
+             CLOSE CustomerHistory
+           END-IF
+           OPEN EXTEND CustomerHistory.
+
+       EDIT-CUSTOMER.
+           DISPLAY "Strasse aendern? (J/N): "
+           ACCEPT WS-EDIT-CHOICE
+           IF WS-EDIT-CHOICE = 'J' OR WS-EDIT-CHOICE = 'j'
+             DISPLAY "Neue Strasse eingeben: "
+             ACCEPT WS-NEW-STRASSE
+             MOVE "STRASSE" TO hist-field
+             MOVE strasse TO WS-OLD-VALUE
+             MOVE WS-NEW-STRASSE TO WS-NEW-VALUE
+             PERFORM WRITE-HISTORY-RECORD
+             MOVE WS-NEW-STRASSE TO strasse
+             MOVE WS-NEW-STRASSE TO cust-strasse
+             REWRITE CustomerRecord
+           END-IF
+
+           DISPLAY "Fahrzeug aendern? (J/N): "
+           ACCEPT WS-EDIT-CHOICE
+           IF WS-EDIT-CHOICE = 'J' OR WS-EDIT-CHOICE = 'j'
+             DISPLAY "Welches Fahrzeug aendern? (1/2/3): "
+             ACCEPT WS-VEHICLE-SLOT
+             PERFORM EDIT-VEHICLE
+           END-IF.
+
+       EDIT-VEHICLE.
+           DISPLAY "Neues Fahrzeug eingeben: "
+           ACCEPT WS-NEW-VALUE
+           EVALUATE WS-VEHICLE-SLOT
+             WHEN 1
+               MOVE auto1 TO WS-OLD-VALUE
+               MOVE "AUTO1" TO hist-field
+               PERFORM WRITE-HISTORY-RECORD
+               MOVE WS-NEW-VALUE TO auto1
+               MOVE WS-NEW-VALUE TO cust-auto1
+               REWRITE CustomerRecord
+             WHEN 2
+               MOVE auto2 TO WS-OLD-VALUE
+               MOVE "AUTO2" TO hist-field
+               PERFORM WRITE-HISTORY-RECORD
+               MOVE WS-NEW-VALUE TO auto2
+               MOVE WS-NEW-VALUE TO cust-auto2
+               REWRITE CustomerRecord
+             WHEN 3
+               MOVE auto3 TO WS-OLD-VALUE
+               MOVE "AUTO3" TO hist-field
+               PERFORM WRITE-HISTORY-RECORD
+               MOVE WS-NEW-VALUE TO auto3
+               MOVE WS-NEW-VALUE TO cust-auto3
+               REWRITE CustomerRecord
+             WHEN OTHER
+               DISPLAY "Ungueltige Eingabe."
+           END-EVALUATE.
+
+       WRITE-HISTORY-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO hist-date-time
+           MOVE firstname TO hist-firstname
+           MOVE nachname TO hist-nachname
+           MOVE WS-OLD-VALUE TO hist-old-value
+           MOVE WS-NEW-VALUE TO hist-new-value
+           MOVE SPACES TO hist-timestamp
+           STRING hist-year "-" hist-month "-" hist-day "T"
+                  hist-hour "-" hist-min "-" hist-sec
+                  DELIMITED BY SIZE INTO hist-timestamp
+           WRITE HistoryRecord.
+
+       WRITE-MAILING-LABEL.
+           MOVE SPACES TO LabelLine
+           STRING firstname " " nachname DELIMITED BY SIZE
+                  INTO LabelLine
+           WRITE LabelLine
+           MOVE strasse TO LabelLine
+           WRITE LabelLine
+           MOVE SPACES TO LabelLine
+           WRITE LabelLine.
+
+       COUNT-VEHICLES.
+           MOVE 0 TO CUSTOMER-VEHICLE-COUNT
+           IF auto1 NOT = SPACES
+             ADD 1 TO CUSTOMER-VEHICLE-COUNT
+           END-IF
+           IF auto2 NOT = SPACES
+             ADD 1 TO CUSTOMER-VEHICLE-COUNT
+           END-IF
+           IF auto3 NOT = SPACES
+             ADD 1 TO CUSTOMER-VEHICLE-COUNT
+           END-IF.
+
+       VALIDATE-CUSTOMER.
+           MOVE 'Y' TO VALID-RECORD-FLAG
+           MOVE 0 TO WS-DIGIT-COUNT
+           IF nachname = SPACES
+             MOVE 'N' TO VALID-RECORD-FLAG
+           END-IF
+           IF strasse = SPACES
+             MOVE 'N' TO VALID-RECORD-FLAG
+           ELSE
+             INSPECT strasse TALLYING WS-DIGIT-COUNT
+                 FOR ALL "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
+             IF WS-DIGIT-COUNT = 0
+               MOVE 'N' TO VALID-RECORD-FLAG
+             END-IF
+           END-IF.
