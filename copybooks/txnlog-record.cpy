@@ -0,0 +1,6 @@
+       01 TxnLogRecord.
+          05 log-account-number PIC 9(10).
+          05 log-timestamp      PIC X(20).
+          05 log-type           PIC X(10).
+          05 log-status         PIC X(1).
+          05 log-amount         PIC 9(7)V99.
