@@ -0,0 +1,6 @@
+           01 kundendaten.
+               05 nachname PIC X(20).
+               05 strasse  PIC X(30).
+               05 auto1    PIC X(15).
+               05 auto2    PIC X(15).
+               05 auto3    PIC X(15).
