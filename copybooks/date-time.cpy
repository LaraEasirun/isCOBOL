@@ -0,0 +1,10 @@
+       01 date-time.
+           03 date-1.
+               05 year PIC 9(4).
+               05 month PIC 9(2).
+               05 day-1 PIC 9(2).
+           03 time-1.
+               05 hour PIC 9(2).
+               05 minutes PIC 9(2).
+               05 seconds PIC 9(2).
+               05 cent PIC 9(2).
