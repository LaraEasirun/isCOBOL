@@ -0,0 +1,11 @@
+       01 PinRecord.
+          05 card-number       PIC 9(13).
+          05 account-number    PIC 9(10).
+          05 account-name      PIC X(20).
+          05 account-balance   PIC S9(7)V99.
+          05 failed-attempts   PIC 9.
+          05 card-locked-flag  PIC X.
+          05 daily-limit       PIC 9(7)V99.
+          05 daily-withdrawn   PIC 9(7)V99.
+          05 has-joint-pin     PIC X.
+          05 pin-2             PIC 9(4).
