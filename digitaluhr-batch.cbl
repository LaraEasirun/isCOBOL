@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIGITALUHR-BATCH.
+       AUTHOR. lspadin.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       Select ShiftMinutes ASSIGN TO "SHIFTS.DAT"
+                   organization is line sequential
+                   FILE STATUS IS FS-STATUS.
+       Select ShiftTimes ASSIGN TO "SHIFTS-OUT.DAT"
+                   organization is line sequential.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ShiftMinutes.
+           01 ShiftMinutesRecord PIC 9999.
+       FD ShiftTimes.
+           01 ShiftTimeLine PIC X(20).
+       WORKING-STORAGE SECTION.
+        01 FS-STATUS PIC XX.
+        01 eof PIC 9.
+        01 minutenImTag pic 9999.
+        01 minutenInStunden pic 99.
+        01 rest pic 99.
+        01 RECORDS-PROCESSED PIC 9(5) VALUE 0.
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT ShiftMinutes
+           IF FS-STATUS NOT = "00"
+             DISPLAY "Keine Schichtdaten vorhanden."
+           ELSE
+             OPEN OUTPUT ShiftTimes
+             READ ShiftMinutes
+                 AT END SET eof TO 1
+             END-READ
+             PERFORM UNTIL eof = 1
+                 PERFORM CONVERT-ONE-SHIFT
+                 ADD 1 TO RECORDS-PROCESSED
+                 READ ShiftMinutes
+                     AT END SET eof TO 1
+                 END-READ
+             END-PERFORM
+             CLOSE ShiftMinutes
+             CLOSE ShiftTimes
+             DISPLAY "Schichten verarbeitet: " RECORDS-PROCESSED
+           END-IF
+
+           STOP RUN.
+
+       CONVERT-ONE-SHIFT.
+           COMPUTE minutenImTag =
+                   FUNCTION MOD(ShiftMinutesRecord, 1440)
+           DIVIDE minutenImTag BY 60 GIVING minutenInStunden
+                   REMAINDER rest
+           MOVE SPACES TO ShiftTimeLine
+           STRING minutenInStunden ":" rest
+                  DELIMITED BY SIZE INTO ShiftTimeLine
+           WRITE ShiftTimeLine.
