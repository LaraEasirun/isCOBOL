@@ -5,19 +5,100 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-             SELECT Text ASSIGN TO "PRINTER.DAT"
+             SELECT PrinterFile ASSIGN TO DYNAMIC PRINTER-FILENAME
               organization is line sequential.
+             SELECT ReportBody ASSIGN TO "REPORTBODY.DAT"
+              organization is line sequential
+              FILE STATUS IS RB-STATUS.
        DATA DIVISION.
        FILE SECTION.
-            FD Text.
+            FD PrinterFile.
               01 Textsatz PIC X(72).
+            FD ReportBody.
+              01 ReportBodyLine PIC X(25).
        WORKING-STORAGE SECTION.
            01 Steuersatz.
              05 Steuerung PIC X(25).
+           01 REPORT-BODY.
+             05 REPORT-BODY-LINE OCCURS 10 TIMES PIC X(25).
+           01 REPORT-BODY-COUNT PIC 9(2) VALUE 0.
+           01 RB-STATUS PIC XX.
+           01 rb-eof PIC 9.
+           01 BODY-INDEX PIC 9(2).
+           01 LINE-COUNT PIC 9(3) VALUE 0.
+           01 PAGE-COUNT PIC 9(3) VALUE 1.
+           01 MAX-LINES-PER-PAGE PIC 9(3) VALUE 60.
+           01 HEADER-LINE PIC X(72).
+           01 PRINTER-FILENAME PIC X(20).
+           copy "date-time.cpy".
        LINKAGE SECTION.
        PROCEDURE DIVISION.
        MAIN.
-           OPEN OUTPUT Text
-           MOVE "Hallo wie geht es dir?" TO Steuersatz.
-           WRITE Textsatz FROM Steuersatz.
+           MOVE FUNCTION CURRENT-DATE TO date-time
+           STRING "PRINTER-" year month day-1 ".DAT"
+                  DELIMITED BY SIZE INTO PRINTER-FILENAME
+
+           OPEN OUTPUT PrinterFile
+           PERFORM WRITE-HEADER
+
+           PERFORM LOAD-REPORT-BODY
+
+           PERFORM VARYING BODY-INDEX FROM 1 BY 1
+                   UNTIL BODY-INDEX > REPORT-BODY-COUNT
+             MOVE REPORT-BODY-LINE(BODY-INDEX) TO Steuersatz
+             PERFORM WRITE-REPORT-LINE
+           END-PERFORM
+
+           PERFORM WRITE-FOOTER
+           CLOSE PrinterFile
            STOP RUN.
+
+       LOAD-REPORT-BODY.
+           MOVE 0 TO REPORT-BODY-COUNT
+           MOVE 0 TO rb-eof
+           OPEN INPUT ReportBody
+           IF RB-STATUS = "00"
+             READ ReportBody
+                 AT END SET rb-eof TO 1
+             END-READ
+             PERFORM UNTIL rb-eof = 1 OR REPORT-BODY-COUNT = 10
+               ADD 1 TO REPORT-BODY-COUNT
+               MOVE ReportBodyLine
+                 TO REPORT-BODY-LINE(REPORT-BODY-COUNT)
+               READ ReportBody
+                   AT END SET rb-eof TO 1
+               END-READ
+             END-PERFORM
+             CLOSE ReportBody
+           END-IF
+           IF REPORT-BODY-COUNT = 0
+             MOVE "Hallo wie geht es dir?" TO REPORT-BODY-LINE(1)
+             MOVE "Der Bericht wurde erstellt." TO REPORT-BODY-LINE(2)
+             MOVE 2 TO REPORT-BODY-COUNT
+           END-IF.
+
+       WRITE-HEADER.
+           MOVE SPACES TO HEADER-LINE
+           STRING "Bericht  Seite " PAGE-COUNT
+                  "  Datum " day-1 "." month "." year
+                  DELIMITED BY SIZE INTO HEADER-LINE
+           WRITE Textsatz FROM HEADER-LINE
+           MOVE SPACES TO Textsatz
+           WRITE Textsatz
+           MOVE 0 TO LINE-COUNT.
+
+       WRITE-REPORT-LINE.
+           IF LINE-COUNT >= MAX-LINES-PER-PAGE
+             PERFORM WRITE-FOOTER
+             ADD 1 TO PAGE-COUNT
+             PERFORM WRITE-HEADER
+           END-IF
+           WRITE Textsatz FROM Steuersatz
+           ADD 1 TO LINE-COUNT.
+
+       WRITE-FOOTER.
+           MOVE SPACES TO HEADER-LINE
+           STRING "--- Ende Seite " PAGE-COUNT " ---"
+                  DELIMITED BY SIZE INTO HEADER-LINE
+           WRITE Textsatz FROM HEADER-LINE.
+
