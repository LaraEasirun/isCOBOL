@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAPYEARCHECK.
+       AUTHOR. lspadin.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 zahl PIC 9(4).
+       01 rest1 PIC 9(4).
+       01 rest2 PIC 9(4).
+       01 rest3 PIC 9(4).
+       LINKAGE SECTION.
+       01 LS-YEAR PIC 9(4).
+       01 LS-IS-LEAP PIC X.
+       PROCEDURE DIVISION USING LS-YEAR LS-IS-LEAP.
+       MAIN.
+           DIVIDE LS-YEAR BY 4 GIVING zahl REMAINDER rest1
+           DIVIDE LS-YEAR BY 400 GIVING zahl REMAINDER rest2
+           DIVIDE LS-YEAR BY 100 GIVING zahl REMAINDER rest3
+
+           IF rest1 = 0 AND rest3 NOT = 0 OR rest2 = 0
+                MOVE "Y" TO LS-IS-LEAP
+           ELSE
+                MOVE "N" TO LS-IS-LEAP
+           END-IF
+
+           GOBACK.
