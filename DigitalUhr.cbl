@@ -8,19 +8,47 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 minuten pic 9999.
+       01 minutenImTag pic 9999.
        01 minutenInStunden pic 99.
        01 rest pic 99.
+       01 anzeigemodus pic x.
+       01 stunden12 pic 99.
+       01 am-pm pic xx.
        LINKAGE SECTION.
        PROCEDURE DIVISION.
        MAIN.
            DISPLAY "Geben Sie eine Uhrzeit an: (in Minuten)"
            ACCEPT minuten
-           
-           DIVIDE minuten BY 60 GIVING minutenInStunden REMAINDER rest
-           
-           IF minuten >= 1440
-              MOVE 0 TO minutenInStunden  
-           END-IF  
-           
-           DISPLAY  minuten " -> " minutenInStunden ":"rest 
+
+           COMPUTE minutenImTag = FUNCTION MOD(minuten, 1440)
+
+           DIVIDE minutenImTag BY 60 GIVING minutenInStunden
+                   REMAINDER rest
+
+           DISPLAY "Anzeige im 12-Stunden-Format? (J/N): "
+           ACCEPT anzeigemodus
+
+           IF anzeigemodus = "J" OR anzeigemodus = "j"
+             PERFORM DISPLAY-12-HOUR
+           ELSE
+             DISPLAY  minuten " -> " minutenInStunden ":"rest
+           END-IF
+
            STOP RUN.
+
+       DISPLAY-12-HOUR.
+           EVALUATE TRUE
+             WHEN minutenInStunden = 0
+               MOVE 12 TO stunden12
+               MOVE "AM" TO am-pm
+             WHEN minutenInStunden < 12
+               MOVE minutenInStunden TO stunden12
+               MOVE "AM" TO am-pm
+             WHEN minutenInStunden = 12
+               MOVE 12 TO stunden12
+               MOVE "PM" TO am-pm
+             WHEN OTHER
+               COMPUTE stunden12 = minutenInStunden - 12
+               MOVE "PM" TO am-pm
+           END-EVALUATE
+           DISPLAY  minuten " -> " stunden12 ":" rest " " am-pm.
