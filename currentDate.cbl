@@ -7,16 +7,15 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 date-time.
-           03 date-1.
-               05 year PIC 9(4).              
-               05 month PIC 9(2).               
-               05 day-1 PIC 9(2).                         
-           03 time-1.
-               05 hour PIC 9(2).             
-               05 minutes PIC 9(2).
-               05 seconds PIC 9(2).
-               05 cent PIC 9(2).
+       copy "date-time.cpy".
+       01 WS-DATE-NUM PIC 9(8).
+       01 WS-YEAR-START PIC 9(8).
+       01 WS-INT-DATE PIC 9(7).
+       01 WS-INT-YEAR-START PIC 9(7).
+       01 WS-DOW PIC 9.
+       01 WS-JULIAN PIC 9(3).
+       01 WS-DAY-NAME PIC X(10).
+       01 WS-IS-LEAP PIC X.
        LINKAGE SECTION.
        PROCEDURE DIVISION.
        MAIN.
@@ -25,5 +24,34 @@
            DISPLAY day-1 "." month "." year.
            DISPLAY "Die genaue Zeit ist:".
            DISPLAY hour ":" minutes ":" seconds ":" cent.
-           
-           STOP RUN.
\ No newline at end of file
+
+           STRING year "0101" DELIMITED BY SIZE INTO WS-YEAR-START
+           COMPUTE WS-DATE-NUM = year * 10000 + month * 100 + day-1
+           COMPUTE WS-INT-DATE =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-NUM)
+           COMPUTE WS-INT-YEAR-START =
+               FUNCTION INTEGER-OF-DATE(WS-YEAR-START)
+           COMPUTE WS-DOW = FUNCTION MOD(WS-INT-DATE + 6, 7) + 1
+           COMPUTE WS-JULIAN = WS-INT-DATE - WS-INT-YEAR-START + 1
+
+           EVALUATE WS-DOW
+             WHEN 1 MOVE "Montag" TO WS-DAY-NAME
+             WHEN 2 MOVE "Dienstag" TO WS-DAY-NAME
+             WHEN 3 MOVE "Mittwoch" TO WS-DAY-NAME
+             WHEN 4 MOVE "Donnerstag" TO WS-DAY-NAME
+             WHEN 5 MOVE "Freitag" TO WS-DAY-NAME
+             WHEN 6 MOVE "Samstag" TO WS-DAY-NAME
+             WHEN 7 MOVE "Sonntag" TO WS-DAY-NAME
+           END-EVALUATE
+
+           DISPLAY "Wochentag: " WS-DAY-NAME
+           DISPLAY "Julianisches Datum (Tag im Jahr): " WS-JULIAN
+
+           CALL "LEAPYEARCHECK" USING year WS-IS-LEAP
+           IF WS-IS-LEAP = "Y"
+             DISPLAY year " ist ein Schaltjahr."
+           ELSE
+             DISPLAY year " ist kein Schaltjahr."
+           END-IF
+
+           STOP RUN.
