@@ -4,17 +4,26 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CalcHistory ASSIGN TO "CALC-HISTORY.DAT"
+                   organization is line sequential
+                   FILE STATUS IS CH-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD CalcHistory.
+           01 CalcHistoryLine PIC X(60).
        WORKING-STORAGE SECTION.
            01 zahl1 pic S999V99.
            01 zahl2 pic S999V99.
            01 result pic S999V99.
            01 eingabe pic x(9).
            01 antwort pic x(9).
+           01 WS-CALC-OK pic x value "N".
+           01 CH-STATUS pic xx.
        LINKAGE SECTION.
        PROCEDURE DIVISION.
        MAIN.
+       PERFORM OPEN-CALC-HISTORY
        PERFORM UNTIL antwort = "Nein"
            DISPLAY "Geben Sie die erste Zahl ein: "
            ACCEPT zahl1
@@ -25,24 +34,65 @@
            DISPLAY "Wählen Sie den Operator: "
            ACCEPT eingabe
           
+          MOVE "N" TO WS-CALC-OK
           EVALUATE eingabe
              WHEN "+"
                ADD zahl1 TO zahl2 GIVING result
                DISPLAY "Summe = " result
+               MOVE "Y" TO WS-CALC-OK
              WHEN "-"
                SUBTRACT zahl2 FROM zahl1 GIVING result
                DISPLAY "Differenz = " result
+               MOVE "Y" TO WS-CALC-OK
              WHEN "*"
                MULTIPLY zahl1 BY zahl2 GIVING result
                DISPLAY "Produkt = " result
+               MOVE "Y" TO WS-CALC-OK
              WHEN "/"
-               DIVIDE zahl1 BY zahl2 GIVING result
-               DISPLAY "Quotient = " result
+               IF zahl2 = 0
+                 DISPLAY "Division durch 0 ist nicht erlaubt!"
+               ELSE
+                 DIVIDE zahl1 BY zahl2 GIVING result
+                 DISPLAY "Quotient = " result
+                 MOVE "Y" TO WS-CALC-OK
+               END-IF
+             WHEN "%"
+               IF zahl2 = 0
+                 DISPLAY "Division durch 0 ist nicht erlaubt!"
+               ELSE
+                 COMPUTE result = FUNCTION MOD(zahl1, zahl2)
+                 DISPLAY "Rest = " result
+                 MOVE "Y" TO WS-CALC-OK
+               END-IF
+             WHEN "^"
+               COMPUTE result = zahl1 ** zahl2
+               DISPLAY "Potenz = " result
+               MOVE "Y" TO WS-CALC-OK
              WHEN OTHER
                DISPLAY "Bitte Eingabe überprüfen!"
           END-EVALUATE
+            IF WS-CALC-OK = "Y"
+              PERFORM WRITE-CALC-HISTORY
+            END-IF
             DISPLAY ""
             DISPLAY "Möchten Sie weitermachen?"
             ACCEPT antwort
-       END-PERFORM    
-       STOP RUN.       
\ No newline at end of file
+       END-PERFORM
+       CLOSE CalcHistory
+       STOP RUN.
+
+       OPEN-CALC-HISTORY.
+           OPEN INPUT CalcHistory
+           IF CH-STATUS = "35"
+             OPEN OUTPUT CalcHistory
+             CLOSE CalcHistory
+           ELSE
+             CLOSE CalcHistory
+           END-IF
+           OPEN EXTEND CalcHistory.
+
+       WRITE-CALC-HISTORY.
+           MOVE SPACES TO CalcHistoryLine
+           STRING zahl1 " " eingabe " " zahl2 " = " result
+                  DELIMITED BY SIZE INTO CalcHistoryLine
+           WRITE CalcHistoryLine.
\ No newline at end of file
