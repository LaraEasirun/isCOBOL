@@ -4,21 +4,62 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       Select SeqState ASSIGN TO "SEQNUM.DAT"
+                   organization is line sequential
+                   FILE STATUS IS SEQ-STATUS.
+       Select SeqOutput ASSIGN TO "SEQUENCE.DAT"
+                   organization is line sequential.
        DATA DIVISION.
        FILE SECTION.
+       FD SeqState.
+           01 SeqStateRecord PIC 9(7).
+       FD SeqOutput.
+           01 SeqNumberLine PIC 9(7).
        WORKING-STORAGE SECTION.
        01 benutzerEingabe pic 99.
        01 zaehler pic 99 value 1.
+       01 SEQ-STATUS PIC XX.
+       01 WS-LAST-ISSUED PIC 9(7) VALUE 0.
        LINKAGE SECTION.
        PROCEDURE DIVISION.
        MAIN.
-           
-           DISPLAY "Bis wohin muss gezählt werden?"
-           ACCEPT benutzerEingabe 
-           
-       PERFORM UNTIL zaehler > benutzerEingabe
-           DISPLAY zaehler
-           ADD 1 TO zaehler
-       END-PERFORM
-       
-       STOP RUN.
\ No newline at end of file
+
+           DISPLAY "Wie viele Belegnummern sollen ausgegeben werden?"
+           ACCEPT benutzerEingabe
+
+           PERFORM READ-LAST-ISSUED
+
+           OPEN OUTPUT SeqOutput
+           PERFORM VARYING zaehler FROM 1 BY 1
+                   UNTIL zaehler > benutzerEingabe
+               ADD 1 TO WS-LAST-ISSUED
+               MOVE WS-LAST-ISSUED TO SeqNumberLine
+               WRITE SeqNumberLine
+               DISPLAY WS-LAST-ISSUED
+           END-PERFORM
+           CLOSE SeqOutput
+
+           PERFORM WRITE-LAST-ISSUED
+
+           DISPLAY "Letzte ausgegebene Belegnummer: " WS-LAST-ISSUED
+           STOP RUN.
+
+       READ-LAST-ISSUED.
+           MOVE 0 TO WS-LAST-ISSUED
+           OPEN INPUT SeqState
+           IF SEQ-STATUS = "00"
+             READ SeqState
+               AT END CONTINUE
+             END-READ
+             IF SEQ-STATUS = "00"
+               MOVE SeqStateRecord TO WS-LAST-ISSUED
+             END-IF
+             CLOSE SeqState
+           END-IF.
+
+       WRITE-LAST-ISSUED.
+           OPEN OUTPUT SeqState
+           MOVE WS-LAST-ISSUED TO SeqStateRecord
+           WRITE SeqStateRecord
+           CLOSE SeqState.
