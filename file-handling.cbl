@@ -6,26 +6,79 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        Select StudentNumbers ASSIGN TO "STUDENTS.DAT"
+                   organization is line sequential
+                   FILE STATUS IS FS-STATUS.
+       Select SortedStudents ASSIGN TO "STUDENTS-SORTED.DAT"
                    organization is line sequential.
+       Select SortWork ASSIGN TO "STUDENTS.SRT".
        DATA DIVISION.
        FILE SECTION.
         FD StudentNumbers.
-           01 numbers PIC 9(13).
+           01 StudentRecord.
+              05 student-number    PIC 9(13).
+              05 student-name      PIC X(20).
+              05 program-code      PIC X(6).
+              05 enrollment-status PIC X(1).
+        FD SortedStudents.
+           01 SortedRecord.
+              05 out-student-number    PIC 9(13).
+              05 out-student-name      PIC X(20).
+              05 out-program-code      PIC X(6).
+              05 out-enrollment-status PIC X(1).
+        SD SortWork.
+           01 SortWorkRecord.
+              05 sw-student-number    PIC 9(13).
+              05 sw-student-name      PIC X(20).
+              05 sw-program-code      PIC X(6).
+              05 sw-enrollment-status PIC X(1).
        WORKING-STORAGE SECTION.
            01 eof PIC 9.
+           01 FS-STATUS PIC XX.
+           01 STUDENT-COUNT PIC 9(7) VALUE 0.
+           01 DUPLICATE-COUNT PIC 9(7) VALUE 0.
+           01 PREV-STUDENT-NUMBER PIC 9(13) VALUE 0.
+           copy "date-time.cpy".
        LINKAGE SECTION.
        PROCEDURE DIVISION.
        MAIN.
+           MOVE FUNCTION CURRENT-DATE TO date-time
+           DISPLAY "Schueler-Bestandsliste vom " day-1 "." month "."
+                   year " " hour ":" minutes ":" seconds
            OPEN INPUT StudentNumbers
-           READ StudentNumbers  
-               AT END SET eof TO 1
-           END-READ
-           PERFORM UNTIL eof = 1
-               DISPLAY numbers
-               READ StudentNumbers
-                   AT END SET eof TO 1
-               END-READ
-           END-PERFORM
-           CLOSE StudentNumbers
-           
-           STOP RUN.
\ No newline at end of file
+           IF FS-STATUS NOT = "00"
+             DISPLAY "Keine Studenten vorhanden."
+           ELSE
+             CLOSE StudentNumbers
+             SORT SortWork
+                 ON ASCENDING KEY sw-student-number
+                 USING StudentNumbers
+                 GIVING SortedStudents
+             OPEN INPUT SortedStudents
+             READ SortedStudents
+                 AT END SET eof TO 1
+             END-READ
+             IF eof = 1
+               DISPLAY "Keine Studenten vorhanden."
+             ELSE
+               PERFORM UNTIL eof = 1
+                   DISPLAY out-student-number " " out-student-name " "
+                           out-program-code " " out-enrollment-status
+                   IF STUDENT-COUNT > 0
+                      AND out-student-number = PREV-STUDENT-NUMBER
+                     DISPLAY "DUPLICATE student number: "
+                             out-student-number
+                     ADD 1 TO DUPLICATE-COUNT
+                   END-IF
+                   MOVE out-student-number TO PREV-STUDENT-NUMBER
+                   ADD 1 TO STUDENT-COUNT
+                   READ SortedStudents
+                       AT END SET eof TO 1
+                   END-READ
+               END-PERFORM
+               DISPLAY "Total students: " STUDENT-COUNT
+               DISPLAY "Duplicate student numbers: " DUPLICATE-COUNT
+             END-IF
+             CLOSE SortedStudents
+           END-IF
+
+           STOP RUN.
