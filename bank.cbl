@@ -7,42 +7,235 @@
        FILE-CONTROL.
        Select PinNumbers ASSIGN TO "PIN.DAT"
                    organization is line sequential.
+       Select TxnLog ASSIGN TO "TXNLOG.DAT"
+                   organization is line sequential
+                   FILE STATUS IS TXN-STATUS.
+       Select Checkpoint ASSIGN TO "BANKCKPT.DAT"
+                   organization is line sequential
+                   FILE STATUS IS CKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD PinNumbers.
-           01 numbers PIC 9(13).
+           copy "pin-record.cpy".
+       FD TxnLog.
+           copy "txnlog-record.cpy".
+       FD Checkpoint.
+           01 CkptRecord.
+              05 ckpt-card-number PIC 9(13).
+              05 ckpt-skip-count  PIC 9(7).
        WORKING-STORAGE SECTION.
+        01 CKPT-STATUS PIC XX.
+        01 TXN-STATUS PIC XX.
+        01 SKIP-COUNT PIC 9(7) VALUE 0.
+        01 RECORDS-PROCESSED PIC 9(7) VALUE 0.
         01 eof PIC 9.
         01 USER-PIN PIC 9(4).
+        01 USER-CARD-NUMBER PIC 9(13).
         01 VALID-PIN-FLAG PIC X(1) VALUE 'N'.
+        01 FOUND-FLAG PIC X VALUE 'N'.
+        01 SESSION-ATTEMPTS PIC 9 VALUE 0.
+        01 MENU-CHOICE PIC 9 VALUE 0.
+        01 AMOUNT PIC 9(7)V99.
+        01 MASKED-CARD-NUMBER PIC X(16).
+        01 WS-LOG-TYPE PIC X(10).
+        01 WS-LOG-STATUS PIC X(1).
+        01 WS-LOG-AMOUNT PIC 9(7)V99 VALUE 0.
+        copy "date-time.cpy" replacing
+             ==year== by ==log-year==
+             ==month== by ==log-month==
+             ==day-1== by ==log-day==
+             ==hour== by ==log-hour==
+             ==minutes== by ==log-min==
+             ==seconds== by ==log-sec==
+             ==cent== by ==log-cent==.
        LINKAGE SECTION.
        PROCEDURE DIVISION.
        MAIN.
-            DISPLAY "Bitte geben Sie die Kartennummer ein: "
-           ACCEPT USER-PIN
+           DISPLAY "Bitte geben Sie die Kartennummer ein: "
+           ACCEPT USER-CARD-NUMBER
 
-           OPEN INPUT PinNumbers
+           OPEN I-O PinNumbers
+           PERFORM OPEN-TXN-LOG
+           PERFORM FIND-CARD
+
+           IF FOUND-FLAG = 'N'
+             DISPLAY "Karte nicht gefunden."
+           ELSE
+             PERFORM MASK-CARD-NUMBER
+             IF card-locked-flag = 'L'
+               DISPLAY "Karte " MASKED-CARD-NUMBER
+                       " gesperrt. Die Karte wird einbehalten."
+             ELSE
+               PERFORM CHECK-PIN
+               IF VALID-PIN-FLAG = 'Y'
+                 DISPLAY "Die PIN ist korrekt fuer Karte "
+                         MASKED-CARD-NUMBER
+                 PERFORM MENU-LOOP
+               ELSE
+                 IF card-locked-flag NOT = 'L'
+                   DISPLAY "Die PIN ist nicht korrekt."
+                 END-IF
+               END-IF
+             END-IF
+           END-IF
+
+           IF FOUND-FLAG = 'Y'
+             REWRITE PinRecord
+           END-IF
+           CLOSE PinNumbers
+           CLOSE TxnLog
+
+       STOP RUN.
+
+       OPEN-TXN-LOG.
+           OPEN INPUT TxnLog
+           IF TXN-STATUS = "35"
+             OPEN OUTPUT TxnLog
+             CLOSE TxnLog
+           ELSE
+             CLOSE TxnLog
+           END-IF
+           OPEN EXTEND TxnLog.
+
+       FIND-CARD.
+           MOVE 'N' TO FOUND-FLAG
+           MOVE 0 TO eof
+           MOVE 0 TO RECORDS-PROCESSED
+           PERFORM READ-CHECKPOINT
            READ PinNumbers
             AT END SET eof TO 1
            END-READ
            PERFORM UNTIL eof = 1
-             IF USER-PIN = numbers(1:4)
-               MOVE 'Y' TO VALID-PIN-FLAG
-               Display "Die PIN ist korrekt"
-               EXIT PERFORM
+             ADD 1 TO RECORDS-PROCESSED
+             IF RECORDS-PROCESSED > SKIP-COUNT
+               IF card-number = USER-CARD-NUMBER
+                 MOVE 'Y' TO FOUND-FLAG
+                 MOVE 0 TO RECORDS-PROCESSED
+                 PERFORM WRITE-CHECKPOINT
+                 EXIT PERFORM
+               END-IF
+               PERFORM WRITE-CHECKPOINT
              END-IF
-        
-            READ PinNumbers
-            AT END SET eof TO 1
-            END-READ
+             READ PinNumbers
+              AT END SET eof TO 1
+             END-READ
            END-PERFORM
-    
-           CLOSE PinNumbers
-    
-           IF VALID-PIN-FLAG = 'N' THEN
-            DISPLAY "Die PIN ist nicht korrekt."
-           END-IF
+           IF eof = 1
+             MOVE 0 TO RECORDS-PROCESSED
+             PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO SKIP-COUNT
+           OPEN INPUT Checkpoint
+           IF CKPT-STATUS = "00"
+             READ Checkpoint
+               AT END CONTINUE
+             END-READ
+             IF CKPT-STATUS = "00"
+               IF ckpt-card-number = USER-CARD-NUMBER
+                 MOVE ckpt-skip-count TO SKIP-COUNT
+               END-IF
+             END-IF
+             CLOSE Checkpoint
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT Checkpoint
+           MOVE USER-CARD-NUMBER TO ckpt-card-number
+           MOVE RECORDS-PROCESSED TO ckpt-skip-count
+           WRITE CkptRecord
+           CLOSE Checkpoint.
+
+       MASK-CARD-NUMBER.
+           MOVE "********* " TO MASKED-CARD-NUMBER
+           MOVE card-number(10:4) TO MASKED-CARD-NUMBER(11:4).
+
+       CHECK-PIN.
+           PERFORM UNTIL SESSION-ATTEMPTS = 3 OR VALID-PIN-FLAG = 'Y'
+             DISPLAY "Bitte geben Sie Ihre PIN ein: "
+             ACCEPT USER-PIN
+             ADD 1 TO SESSION-ATTEMPTS
+             IF USER-PIN = card-number(1:4)
+                OR (has-joint-pin = 'Y' AND USER-PIN = pin-2)
+               MOVE 'Y' TO VALID-PIN-FLAG
+               MOVE 0 TO failed-attempts
+             ELSE
+               ADD 1 TO failed-attempts
+               IF failed-attempts >= 3
+                 MOVE 'L' TO card-locked-flag
+                 DISPLAY "Karte " MASKED-CARD-NUMBER
+                         " gesperrt. Die Karte wird einbehalten."
+                 MOVE "PINCHECK" TO WS-LOG-TYPE
+                 MOVE VALID-PIN-FLAG TO WS-LOG-STATUS
+                 MOVE 0 TO WS-LOG-AMOUNT
+                 PERFORM WRITE-TXN-LOG
+                 EXIT PERFORM
+               END-IF
+             END-IF
+             MOVE "PINCHECK" TO WS-LOG-TYPE
+             MOVE VALID-PIN-FLAG TO WS-LOG-STATUS
+             MOVE 0 TO WS-LOG-AMOUNT
+             PERFORM WRITE-TXN-LOG
+           END-PERFORM.
+
+       WRITE-TXN-LOG.
+           MOVE FUNCTION CURRENT-DATE TO date-time
+           MOVE account-number TO log-account-number
+           MOVE SPACES TO log-timestamp
+           STRING log-year  "-" log-month "-" log-day "T"
+                  log-hour "-" log-min "-" log-sec
+                  DELIMITED BY SIZE INTO log-timestamp
+           MOVE WS-LOG-TYPE TO log-type
+           MOVE WS-LOG-STATUS TO log-status
+           MOVE WS-LOG-AMOUNT TO log-amount
+           WRITE TxnLogRecord.
+
+       MENU-LOOP.
+           PERFORM UNTIL MENU-CHOICE = 4
+             DISPLAY "1) Kontostand  2) Abheben  3) Einzahlen  4) Ende"
+             ACCEPT MENU-CHOICE
+             EVALUATE MENU-CHOICE
+               WHEN 1
+                 DISPLAY "Kontostand: " account-balance
+               WHEN 2
+                 PERFORM DO-WITHDRAWAL
+               WHEN 3
+                 PERFORM DO-DEPOSIT
+               WHEN 4
+                 DISPLAY "Auf Wiedersehen."
+               WHEN OTHER
+                 DISPLAY "Bitte Eingabe ueberpruefen!"
+             END-EVALUATE
+           END-PERFORM.
+
+       DO-WITHDRAWAL.
+           DISPLAY "Betrag eingeben: "
+           ACCEPT AMOUNT
+           IF AMOUNT > account-balance
+             DISPLAY "Unzureichender Kontostand."
+           ELSE
+             IF daily-withdrawn + AMOUNT > daily-limit
+               DISPLAY "Tageslimit ueberschritten."
+             ELSE
+               SUBTRACT AMOUNT FROM account-balance
+               ADD AMOUNT TO daily-withdrawn
+               DISPLAY "Auszahlung erfolgt. Kontostand: "
+                       account-balance
+               MOVE "WITHDRAWAL" TO WS-LOG-TYPE
+               MOVE 'Y' TO WS-LOG-STATUS
+               MOVE AMOUNT TO WS-LOG-AMOUNT
+               PERFORM WRITE-TXN-LOG
+             END-IF
+           END-IF.
+
+       DO-DEPOSIT.
+           DISPLAY "Betrag eingeben: "
+           ACCEPT AMOUNT
+           ADD AMOUNT TO account-balance
+           DISPLAY "Einzahlung erfolgt. Kontostand: " account-balance
+           MOVE "DEPOSIT" TO WS-LOG-TYPE
+           MOVE 'Y' TO WS-LOG-STATUS
+           MOVE AMOUNT TO WS-LOG-AMOUNT
+           PERFORM WRITE-TXN-LOG.
 
-       STOP RUN.
-       
-     
\ No newline at end of file
