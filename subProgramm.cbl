@@ -5,23 +5,118 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT Ausgabe ASSIGN TO "anzeige"
+            SELECT Ausgabe ASSIGN TO DYNAMIC batchdatei
        ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT RunLog ASSIGN TO "SUBPROG.LOG"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS RL-STATUS.
+            SELECT CommandQueue ASSIGN TO "COMMANDS.DAT"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS CQ-STATUS.
+            SELECT JobIdFile ASSIGN TO "JOBID.DAT"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS JOBID-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD Ausgabe.
-         01 anzeigen PIC X(100) VALUE "ECHO Hallo Welt".
+         01 anzeigen PIC X(100).
+       FD RunLog.
+         01 RunLogLine PIC X(80).
+       FD CommandQueue.
+         01 QueueCommand PIC X(100).
+       FD JobIdFile.
+         01 JobIdRecord PIC 9(7).
 
        WORKING-STORAGE SECTION.
          01 batchdatei PIC X(20) VALUE "helloWorld.bat".
+         01 WS-COMMAND-TEXT PIC X(100).
+         01 WS-RETURN-CODE PIC 9(5).
+         01 RL-STATUS PIC XX.
+         01 CQ-STATUS PIC XX.
+         01 cq-eof PIC 9.
+         01 COMMANDS-PROCESSED PIC 9(5) VALUE 0.
+         01 JOBID-STATUS PIC XX.
+         01 WS-JOB-ID PIC 9(7) VALUE 0.
+         01 WS-HEADER-LINE PIC X(100).
+         copy "date-time.cpy".
 
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM ASSIGN-JOB-ID
+
+           OPEN INPUT CommandQueue
+           IF CQ-STATUS NOT = "00"
+             DISPLAY "Keine Befehle in COMMANDS.DAT gefunden."
+           ELSE
+             READ CommandQueue
+                 AT END SET cq-eof TO 1
+             END-READ
+             PERFORM UNTIL cq-eof = 1
+                 MOVE QueueCommand TO WS-COMMAND-TEXT
+                 PERFORM RUN-ONE-COMMAND
+                 ADD 1 TO COMMANDS-PROCESSED
+                 READ CommandQueue
+                     AT END SET cq-eof TO 1
+                 END-READ
+             END-PERFORM
+             CLOSE CommandQueue
+             DISPLAY "Befehle verarbeitet: " COMMANDS-PROCESSED
+           END-IF
+
+           STOP RUN.
+
+       ASSIGN-JOB-ID.
+           MOVE 0 TO WS-JOB-ID
+           OPEN INPUT JobIdFile
+           IF JOBID-STATUS = "00"
+             READ JobIdFile
+               AT END CONTINUE
+             END-READ
+             IF JOBID-STATUS = "00"
+               MOVE JobIdRecord TO WS-JOB-ID
+             END-IF
+             CLOSE JobIdFile
+           END-IF
+           ADD 1 TO WS-JOB-ID
+           OPEN OUTPUT JobIdFile
+           MOVE WS-JOB-ID TO JobIdRecord
+           WRITE JobIdRecord
+           CLOSE JobIdFile.
+
+       RUN-ONE-COMMAND.
+           MOVE FUNCTION CURRENT-DATE TO date-time
+           MOVE SPACES TO WS-HEADER-LINE
+           STRING "REM Job " WS-JOB-ID " run " year "-" month "-"
+                  day-1 "T" hour "-" minutes "-" seconds
+                  DELIMITED BY SIZE INTO WS-HEADER-LINE
+
            OPEN OUTPUT Ausgabe
+           MOVE WS-HEADER-LINE TO anzeigen
+           WRITE anzeigen
+           MOVE WS-COMMAND-TEXT TO anzeigen
            WRITE anzeigen
            CLOSE Ausgabe
 
            CALL "C$SYSTEM" USING batchdatei
-           
-           STOP RUN.
\ No newline at end of file
+           MOVE RETURN-CODE TO WS-RETURN-CODE
+
+           PERFORM OPEN-RUN-LOG
+           MOVE FUNCTION CURRENT-DATE TO date-time
+           MOVE SPACES TO RunLogLine
+           STRING year "-" month "-" day-1 "T"
+                  hour "-" minutes "-" seconds
+                  " " batchdatei " rc=" WS-RETURN-CODE
+                  DELIMITED BY SIZE INTO RunLogLine
+           WRITE RunLogLine
+           CLOSE RunLog.
+
+       OPEN-RUN-LOG.
+           OPEN INPUT RunLog
+           IF RL-STATUS = "35"
+             OPEN OUTPUT RunLog
+             CLOSE RunLog
+           ELSE
+             CLOSE RunLog
+           END-IF
+           OPEN EXTEND RunLog.
