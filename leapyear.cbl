@@ -7,27 +7,55 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 input-year PIC 9(4).
-       01 zahl PIC 9(4).
-       01 rest1 PIC 9(4).
-       01 rest2 PIC 9(4).
-       01 rest3 PIC 9(4).
-       
+       01 input-date.
+           05 input-year PIC 9(4).
+           05 input-month PIC 9(2).
+           05 input-day PIC 9(2).
+       01 WS-IS-LEAP PIC X.
+       01 WS-MAX-DAY PIC 99.
+       01 WS-DATE-VALID PIC X VALUE "Y".
+       01 DAYS-IN-MONTH-VALUES PIC X(24) VALUE
+           "312831303130313130313031".
+       01 DAYS-IN-MONTH-TABLE REDEFINES DAYS-IN-MONTH-VALUES.
+           05 DAYS-IN-MONTH PIC 99 OCCURS 12 TIMES.
+
        LINKAGE SECTION.
        PROCEDURE DIVISION.
        MAIN.
            DISPLAY "Bitte geben Sie ein Jahr ein:"
-           ACCEPT input-year 
-           
-           
-           DIVIDE input-year BY 4 GIVING zahl REMAINDER rest1 
-           DIVIDE input-year BY 400 GIVING zahl REMAINDER rest2            
-           DIVIDE input-year BY 100 GIVING zahl REMAINDER rest3
-           
-           IF rest1 = 0 AND rest3 NOT 0 OR rest2 = 0
+           ACCEPT input-year
+           DISPLAY "Bitte geben Sie einen Monat ein (1-12):"
+           ACCEPT input-month
+           DISPLAY "Bitte geben Sie einen Tag ein:"
+           ACCEPT input-day
+
+           CALL "LEAPYEARCHECK" USING input-year WS-IS-LEAP
+
+           IF WS-IS-LEAP = "Y"
                 DISPLAY "Das Jahr " input-year " ist ein Schaltjahr. "
            ELSE
                 DISPLAY "Das Jahr " input-year " ist kein Schaltjahr. "
            END-IF
-               
-           STOP RUN.        
\ No newline at end of file
+
+           MOVE "Y" TO WS-DATE-VALID
+           IF input-month < 1 OR input-month > 12
+                MOVE "N" TO WS-DATE-VALID
+           ELSE
+                MOVE DAYS-IN-MONTH (input-month) TO WS-MAX-DAY
+                IF input-month = 2 AND WS-IS-LEAP = "Y"
+                     MOVE 29 TO WS-MAX-DAY
+                END-IF
+                IF input-day < 1 OR input-day > WS-MAX-DAY
+                     MOVE "N" TO WS-DATE-VALID
+                END-IF
+           END-IF
+
+           IF WS-DATE-VALID = "Y"
+                DISPLAY input-day "." input-month "." input-year
+                        " ist ein gueltiges Datum."
+           ELSE
+                DISPLAY input-day "." input-month "." input-year
+                        " ist kein gueltiges Datum."
+           END-IF
+
+           STOP RUN.
