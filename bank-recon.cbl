@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK-RECON.
+       AUTHOR. lspadin.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       Select PinNumbers ASSIGN TO "PIN.DAT"
+                   organization is line sequential.
+       Select TxnLog ASSIGN TO "TXNLOG.DAT"
+                   organization is line sequential.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PinNumbers.
+           copy "pin-record.cpy".
+       FD TxnLog.
+           copy "txnlog-record.cpy".
+       WORKING-STORAGE SECTION.
+        01 pin-eof PIC 9.
+        01 log-eof PIC 9.
+        01 COMPUTED-BALANCE PIC S9(7)V99.
+        01 MISMATCH-COUNT PIC 9(7) VALUE 0.
+        01 CHECKED-COUNT PIC 9(7) VALUE 0.
+        copy "date-time.cpy".
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN.
+           MOVE FUNCTION CURRENT-DATE TO date-time
+           DISPLAY "BANK-RECON: Abgleich TXNLOG.DAT gegen PIN.DAT"
+           DISPLAY "Lauf vom " day-1 "." month "." year
+                   " " hour ":" minutes ":" seconds
+           OPEN INPUT PinNumbers
+           READ PinNumbers
+            AT END SET pin-eof TO 1
+           END-READ
+           PERFORM UNTIL pin-eof = 1
+             PERFORM RECONCILE-ONE-ACCOUNT
+             ADD 1 TO CHECKED-COUNT
+             READ PinNumbers
+              AT END SET pin-eof TO 1
+             END-READ
+           END-PERFORM
+           CLOSE PinNumbers
+
+           DISPLAY "Geprueft: " CHECKED-COUNT
+           DISPLAY "Abweichungen: " MISMATCH-COUNT
+
+       STOP RUN.
+
+       RECONCILE-ONE-ACCOUNT.
+           MOVE 0 TO COMPUTED-BALANCE
+           MOVE 0 TO log-eof
+           OPEN INPUT TxnLog
+           READ TxnLog
+            AT END SET log-eof TO 1
+           END-READ
+           PERFORM UNTIL log-eof = 1
+             IF log-account-number = account-number
+               IF log-type = "DEPOSIT"
+                 ADD log-amount TO COMPUTED-BALANCE
+               END-IF
+               IF log-type = "WITHDRAWAL"
+                 SUBTRACT log-amount FROM COMPUTED-BALANCE
+               END-IF
+               IF log-type = "INTEREST"
+                 ADD log-amount TO COMPUTED-BALANCE
+               END-IF
+             END-IF
+             READ TxnLog
+              AT END SET log-eof TO 1
+             END-READ
+           END-PERFORM
+           CLOSE TxnLog
+
+           IF COMPUTED-BALANCE NOT = account-balance
+             ADD 1 TO MISMATCH-COUNT
+             DISPLAY "ABWEICHUNG Konto " account-number
+                     " PIN.DAT=" account-balance
+                     " TXNLOG=" COMPUTED-BALANCE
+           END-IF.
