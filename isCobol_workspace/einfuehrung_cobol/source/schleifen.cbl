@@ -4,8 +4,13 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       Select EvenOddFile ASSIGN TO "EVENODD.DAT"
+                   organization is line sequential.
        DATA DIVISION.
        FILE SECTION.
+       FD EvenOddFile.
+           01 EvenOddLine PIC X(20).
        WORKING-STORAGE SECTION.
        01  zaehler pic 9.
        01  zaehler1 pic 9.
@@ -17,27 +22,38 @@
        MAIN.
            DISPLAY "Wie oft muss wiederholt werden?"
            ACCEPT zaehler
-           
+
            MOVE zaehler TO zaehler1
-           
+
+           OPEN OUTPUT EvenOddFile
+
            DISPLAY "Gerade Zahlen"
        PERFORM zaehler TIMES
-           DIVIDE zaehler by 2 GIVING result REMAINDER rest 
+           DIVIDE zaehler by 2 GIVING result REMAINDER rest
            IF rest = 0
               DISPLAY ">>"zaehler"<<"
+              MOVE SPACES TO EvenOddLine
+              STRING zaehler " EVEN" DELIMITED BY SIZE
+                     INTO EvenOddLine
+              WRITE EvenOddLine
            END-IF
-           
+
            SUBTRACT zaehler FROM 1 GIVING zaehler
        END-PERFORM
-       
+
            DISPLAY "Ungerade Zahlen"
-       PERFORM zaehler1 TIMES 
+       PERFORM zaehler1 TIMES
            DIVIDE zaehler1 BY 2 GIVING result REMAINDER rest
            IF rest > 0 OR rest < 0
              DISPLAY ">>"zaehler1"<<"
+             MOVE SPACES TO EvenOddLine
+             STRING zaehler1 " ODD" DELIMITED BY SIZE
+                    INTO EvenOddLine
+             WRITE EvenOddLine
            END-IF
-           SUBTRACT zaehler1 FROM 1 GIVING zaehler1 
-       END-PERFORM      
-                       
-       
-       STOP RUN.
\ No newline at end of file
+           SUBTRACT zaehler1 FROM 1 GIVING zaehler1
+       END-PERFORM
+
+           CLOSE EvenOddFile
+
+       STOP RUN.
