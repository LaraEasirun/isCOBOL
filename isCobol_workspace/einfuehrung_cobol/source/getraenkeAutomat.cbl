@@ -4,44 +4,108 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       Select InventoryFile ASSIGN TO "INVENTORY.DAT"
+                   organization is line sequential
+                   FILE STATUS IS INV-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD InventoryFile.
+           01 InventoryRecord.
+               05 inv-drink-id PIC 9.
+               05 inv-stock    PIC 9(3).
        WORKING-STORAGE SECTION.
+       01 auswahl pic 9.
        01 geld pic 9V99.
+       01 preis pic 9V99.
+       01 wechselgeld pic 9V99.
+       01 drink-index pic 9.
+       01 INV-STATUS pic xx.
+       01 inv-eof pic 9.
+       01 STOCK-TABLE.
+           05 STOCK-COUNT OCCURS 3 TIMES PIC 9(3).
        LINKAGE SECTION.
        PROCEDURE DIVISION.
        MAIN.
-       
+
+       PERFORM LOAD-INVENTORY
+
        DISPLAY "Wählen Sie Ihr Getränk aus:".
        DISPLAY "1) Wasser   (0,50€)".
        DISPLAY "2) Limonade (1,-€)".
        DISPLAY "3) Bier (2,-€)".
-       
+
        DISPLAY "Geben Sie 1,2 oder 3 ein:".
-       ACCEPT geld.
-       
-       EVALUATE geld
+       ACCEPT auswahl.
+
+       EVALUATE auswahl
            WHEN 1
-               DISPLAY "Bitte werfen Sie 50 Cent in den Automaten"
-               ACCEPT geld
-               IF geld = 0.5
-               DISPLAY "Vielen Dank, bitte entnehmen Sie Ihr Getränk!"
-               END-IF
+               MOVE 1 TO drink-index
+               MOVE 0.50 TO preis
            WHEN 2
-               DISPLAY "Bitte werfen Sie 1 Euro in den Automaten"
-               ACCEPT geld
-                IF geld = 1
-               DISPLAY "Vielen Dank, bitte entnehmen Sie Ihr Getränk!"
-               END-IF
-           WHEN 3 
-               DISPLAY "Bitte werfen Sie 2 Euro in den Automaten"
-               ACCEPT geld
-                IF geld = 2
-               DISPLAY "Vielen Dank, bitte entnehmen Sie Ihr Getränk!"
-               END-IF
+               MOVE 2 TO drink-index
+               MOVE 1.00 TO preis
+           WHEN 3
+               MOVE 3 TO drink-index
+               MOVE 2.00 TO preis
            WHEN OTHER
+               MOVE 0 TO drink-index
                DISPLAY "FEHLER!"
        END-EVALUATE
-       
-       STOP RUN.        
-                           
\ No newline at end of file
+
+       IF drink-index NOT = 0
+         PERFORM SELL-DRINK
+       END-IF
+
+       STOP RUN.
+
+       SELL-DRINK.
+           IF STOCK-COUNT (drink-index) = 0
+             DISPLAY "SOLD OUT"
+           ELSE
+             DISPLAY "Bitte werfen Sie mindestens " preis
+                     " EUR in den Automaten"
+             ACCEPT geld
+             IF geld >= preis
+               COMPUTE wechselgeld = geld - preis
+               DISPLAY "Vielen Dank, bitte entnehmen Sie Ihr Getränk!"
+               IF wechselgeld > 0
+                 DISPLAY "Ihr Wechselgeld: " wechselgeld " EUR"
+               END-IF
+               SUBTRACT 1 FROM STOCK-COUNT (drink-index)
+               PERFORM SAVE-INVENTORY
+             ELSE
+               DISPLAY "Zu wenig Geld eingeworfen!"
+             END-IF
+           END-IF.
+
+       LOAD-INVENTORY.
+           MOVE 10 TO STOCK-COUNT (1)
+           MOVE 10 TO STOCK-COUNT (2)
+           MOVE 10 TO STOCK-COUNT (3)
+           OPEN INPUT InventoryFile
+           IF INV-STATUS = "00"
+             READ InventoryFile
+                 AT END SET inv-eof TO 1
+             END-READ
+             PERFORM UNTIL inv-eof = 1
+               MOVE inv-stock TO STOCK-COUNT (inv-drink-id)
+               READ InventoryFile
+                   AT END SET inv-eof TO 1
+               END-READ
+             END-PERFORM
+             CLOSE InventoryFile
+           END-IF.
+
+       SAVE-INVENTORY.
+           OPEN OUTPUT InventoryFile
+           MOVE 1 TO inv-drink-id
+           MOVE STOCK-COUNT (1) TO inv-stock
+           WRITE InventoryRecord
+           MOVE 2 TO inv-drink-id
+           MOVE STOCK-COUNT (2) TO inv-stock
+           WRITE InventoryRecord
+           MOVE 3 TO inv-drink-id
+           MOVE STOCK-COUNT (3) TO inv-stock
+           WRITE InventoryRecord
+           CLOSE InventoryFile.
