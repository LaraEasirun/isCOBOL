@@ -11,17 +11,20 @@
            01 zahl2 pic S999V99.
            01 result pic S999V99.
            01 eingabe pic x(9).
+           01 antwort pic x(9).
        LINKAGE SECTION.
        PROCEDURE DIVISION.
        MAIN.
-           DISPLAY "Geben Sie die erste Zahl ein: ".
-           ACCEPT zahl1.
-           
-           DISPLAY "Geben Sie die zweite Zahl ein: ".
-           ACCEPT zahl2.
-           
-           DISPLAY "W�hlen Sie den Operator: ".
-       
+       PERFORM UNTIL antwort = "Nein"
+           DISPLAY "Geben Sie die erste Zahl ein: "
+           ACCEPT zahl1
+
+           DISPLAY "Geben Sie die zweite Zahl ein: "
+           ACCEPT zahl2
+
+           DISPLAY "W�hlen Sie den Operator: "
+           ACCEPT eingabe
+
        EVALUATE eingabe
            WHEN "+"
              ADD zahl1 TO zahl2 GIVING result
@@ -38,4 +41,8 @@
            WHEN OTHER
              DISPLAY "Bitte Eingabe �berpr�fen!"
        END-EVALUATE
-       STOP RUN.       
\ No newline at end of file
+           DISPLAY ""
+           DISPLAY "M�chten Sie weitermachen?"
+           ACCEPT antwort
+       END-PERFORM
+       STOP RUN.
\ No newline at end of file
