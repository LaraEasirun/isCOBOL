@@ -14,29 +14,42 @@
        FILE SECTION.
 
        WORKING-STORAGE SECTION.
-       
-       01 name pic x(20).
-       01 text pic x(20).
-       01 text-gruppe.
-           05 buchstabe1 pic x(1).
-           05 buchstabe2 pic x(1).
-           05 buchstabe3 pic x(1).
-           05 buchstabe4 pic x(1).
-           05 buchstabe5 pic x(1).
-           05 buchstabe6 pic x(1).
-           05 buchstabe7 pic x(1).
-           
-           
+
+       01 eingabe-wort pic x(20).
+       01 WS-LENGTH pic 9(2).
+       01 WS-FIRST-CHAR pic x.
+       01 WS-LAST-CHAR pic x.
+       01 WS-VOWEL-COUNT pic 9(2) value 0.
+       01 WS-CONSONANT-COUNT pic 9(2) value 0.
+
        LINKAGE SECTION.
 
        PROCEDURE DIVISION.
 
        MAIN.
-       
-           MOVE "Welcome" to text
-           MOVE text to text-gruppe
-       
-           DISPLAY "Das Wort: " text-gruppe
-           DISPLAY "Erster Buchstabe: " buchstabe1
-           DISPLAY "Letzter Buchstabe: " buchstabe7
-           STOP RUN.
\ No newline at end of file
+
+           DISPLAY "Geben Sie ein Wort ein (bis zu 20 Zeichen):"
+           ACCEPT eingabe-wort
+
+           COMPUTE WS-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(eingabe-wort))
+
+           IF WS-LENGTH = 0
+             DISPLAY "Bitte ein nicht-leeres Wort eingeben!"
+           ELSE
+             MOVE eingabe-wort (1:1) TO WS-FIRST-CHAR
+             MOVE eingabe-wort (WS-LENGTH:1) TO WS-LAST-CHAR
+
+             INSPECT eingabe-wort (1:WS-LENGTH) TALLYING
+                 WS-VOWEL-COUNT FOR ALL "A" "a" "E" "e" "I" "i"
+                                       "O" "o" "U" "u"
+             COMPUTE WS-CONSONANT-COUNT = WS-LENGTH - WS-VOWEL-COUNT
+
+             DISPLAY "Das Wort: " eingabe-wort (1:WS-LENGTH)
+             DISPLAY "Laenge: " WS-LENGTH
+             DISPLAY "Erster Buchstabe: " WS-FIRST-CHAR
+             DISPLAY "Letzter Buchstabe: " WS-LAST-CHAR
+             DISPLAY "Vokale: " WS-VOWEL-COUNT
+             DISPLAY "Konsonanten: " WS-CONSONANT-COUNT
+           END-IF
+           STOP RUN.
