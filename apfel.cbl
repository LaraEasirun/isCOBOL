@@ -8,19 +8,70 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 N PIC 9(2).
-       01 K PIC 9(3).
-       01 aepfel PIC 9(3).
-       01 Apfelubrig PIC 9(3).
+       01 artikel-anzahl PIC 9(1).
+       01 ARTIKEL-TABLE.
+           05 ARTIKEL-ENTRY OCCURS 5 TIMES.
+               10 artikel-name PIC X(15).
+               10 K PIC 9(3).
+               10 aepfel PIC 9(3).
+               10 Apfelubrig PIC 9(3).
+       01 STUDENT-TOTAL-TABLE.
+           05 schueler-gesamt OCCURS 99 TIMES PIC 9(4).
+       01 artikel-index PIC 9(1).
+       01 schueler-index PIC 9(2).
+       01 schueler-apfel PIC 9(3).
 
        PROCEDURE DIVISION.
        MAIN.
            DISPLAY "Wie viele Sch�ler sind da?".
            ACCEPT N.
-           DISPLAY "Wie viele �pfel gibt es?".
-           ACCEPT K.
-           COMPUTE aepfel = K / N
-           COMPUTE Apfelubrig = K - (aepfel * N)
-           DISPLAY "Jeder Sch�ler bekommt " aepfel " �pfel und"
-           DISPLAY Apfelubrig " bleiben im Korb."
+           DISPLAY "Wie viele Artikeltypen gibt es (max. 5)?".
+           ACCEPT artikel-anzahl.
+           PERFORM UNTIL artikel-anzahl <= 5
+             DISPLAY "Bitte maximal 5 Artikeltypen eingeben!"
+             ACCEPT artikel-anzahl
+           END-PERFORM
+
+           PERFORM VARYING artikel-index FROM 1 BY 1
+                   UNTIL artikel-index > artikel-anzahl
+             DISPLAY "Name des Artikels " artikel-index ": "
+             ACCEPT artikel-name (artikel-index)
+             DISPLAY "Wie viele " artikel-name (artikel-index)
+                     " gibt es? "
+             ACCEPT K (artikel-index)
+           END-PERFORM
+
+           PERFORM VARYING schueler-index FROM 1 BY 1
+                   UNTIL schueler-index > N
+             MOVE 0 TO schueler-gesamt (schueler-index)
+           END-PERFORM
+
+           PERFORM VARYING artikel-index FROM 1 BY 1
+                   UNTIL artikel-index > artikel-anzahl
+             COMPUTE aepfel (artikel-index) = K (artikel-index) / N
+             COMPUTE Apfelubrig (artikel-index) =
+                     K (artikel-index) - (aepfel (artikel-index) * N)
+             DISPLAY "Jeder Sch�ler bekommt " aepfel (artikel-index)
+                     " " artikel-name (artikel-index) " und"
+             DISPLAY Apfelubrig (artikel-index) " bleiben im Korb."
+
+             PERFORM VARYING schueler-index FROM 1 BY 1
+                     UNTIL schueler-index > N
+               MOVE aepfel (artikel-index) TO schueler-apfel
+               IF schueler-index <= Apfelubrig (artikel-index)
+                 ADD 1 TO schueler-apfel
+               END-IF
+               ADD schueler-apfel TO schueler-gesamt (schueler-index)
+             END-PERFORM
+           END-PERFORM
+
+           DISPLAY "__________________________________"
+           DISPLAY "Gesamtverteilung pro Sch�ler:"
+           PERFORM VARYING schueler-index FROM 1 BY 1
+                   UNTIL schueler-index > N
+             DISPLAY "Sch�ler " schueler-index ": "
+                     schueler-gesamt (schueler-index) " Artikel"
+           END-PERFORM
+
            DISPLAY "__________________________________"
            STOP RUN.
