@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK-INTEREST.
+       AUTHOR. lspadin.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       Select PinNumbers ASSIGN TO "PIN.DAT"
+                   organization is line sequential.
+       Select TxnLog ASSIGN TO "TXNLOG.DAT"
+                   organization is line sequential
+                   FILE STATUS IS TXN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PinNumbers.
+           copy "pin-record.cpy".
+       FD TxnLog.
+           copy "txnlog-record.cpy".
+       WORKING-STORAGE SECTION.
+        01 eof PIC 9.
+        01 TXN-STATUS PIC XX.
+        01 INTEREST-RATE PIC 9V9999.
+        01 INTEREST-AMOUNT PIC S9(7)V99.
+        01 TOTAL-INTEREST-PAID PIC S9(9)V99 VALUE 0.
+        01 ACCOUNTS-PROCESSED PIC 9(7) VALUE 0.
+        copy "date-time.cpy" replacing
+             ==year== by ==log-year==
+             ==month== by ==log-month==
+             ==day-1== by ==log-day==
+             ==hour== by ==log-hour==
+             ==minutes== by ==log-min==
+             ==seconds== by ==log-sec==
+             ==cent== by ==log-cent==.
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "BANK-INTEREST: Monatlicher Zinslauf"
+           DISPLAY "Zinssatz eingeben (z.B. 0.0025 fuer 0,25%): "
+           ACCEPT INTEREST-RATE
+
+           OPEN I-O PinNumbers
+           PERFORM OPEN-TXN-LOG
+           READ PinNumbers
+            AT END SET eof TO 1
+           END-READ
+           PERFORM UNTIL eof = 1
+             COMPUTE INTEREST-AMOUNT ROUNDED =
+                     account-balance * INTEREST-RATE
+             ADD INTEREST-AMOUNT TO account-balance
+             ADD INTEREST-AMOUNT TO TOTAL-INTEREST-PAID
+             REWRITE PinRecord
+             PERFORM WRITE-INTEREST-LOG
+             ADD 1 TO ACCOUNTS-PROCESSED
+             READ PinNumbers
+              AT END SET eof TO 1
+             END-READ
+           END-PERFORM
+           CLOSE PinNumbers
+           CLOSE TxnLog
+
+           DISPLAY "Konten verarbeitet: " ACCOUNTS-PROCESSED
+           DISPLAY "Zinsen gesamt ausgezahlt: " TOTAL-INTEREST-PAID
+
+       STOP RUN.
+
+       OPEN-TXN-LOG.
+           OPEN INPUT TxnLog
+           IF TXN-STATUS = "35"
+             OPEN OUTPUT TxnLog
+             CLOSE TxnLog
+           ELSE
+             CLOSE TxnLog
+           END-IF
+           OPEN EXTEND TxnLog.
+
+       WRITE-INTEREST-LOG.
+           MOVE FUNCTION CURRENT-DATE TO date-time
+           MOVE account-number TO log-account-number
+           MOVE SPACES TO log-timestamp
+           STRING log-year  "-" log-month "-" log-day "T"
+                  log-hour "-" log-min "-" log-sec
+                  DELIMITED BY SIZE INTO log-timestamp
+           MOVE "INTEREST" TO log-type
+           MOVE 'Y' TO log-status
+           MOVE INTEREST-AMOUNT TO log-amount
+           WRITE TxnLogRecord.
